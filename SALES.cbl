@@ -21,50 +21,207 @@
       *            SALES-FILE "J:\COBOL\sales.dat"
       *            
       ******************************************************************
-       environment division. 
+       environment division.
        input-output section.
-       file-control. 
+       file-control.
            select SALES-RPT
                assign to UT-SYS-SALESRPT
                organization is line sequential.
            select SALES-FILE
                assign to UT-SYS-SALESFILE
-               organization is sequential.    
+               organization is sequential.
+           select TRANS-FILE
+               assign to UT-SYS-TRANSFILE
+               organization is sequential
+               file status is WS-TRANS-STATUS.
+           select CUSTOMER-MASTER
+               assign to UT-SYS-CUSTMAST
+               organization is indexed
+               access mode is random
+               record key is CM-CUST-NO
+               file status is WS-CUSTMAST-STATUS.
+           select TAX-RATE-FILE
+               assign to UT-SYS-TAXRATE
+               organization is indexed
+               access mode is random
+               record key is TX-JURISDICTION
+               file status is WS-TAXRATE-STATUS.
+           select REJECT-LOG
+               assign to UT-SYS-REJECTLOG
+               organization is sequential.
+           select RETURNS-REG
+               assign to UT-SYS-RETURNSREG
+               organization is line sequential.
+           select RUN-CONTROL
+               assign to UT-SYS-RUNCTL
+               organization is sequential
+               file status is WS-RUNCTL-STATUS.
+           select GL-EXTRACT
+               assign to UT-SYS-GLEXTRACT
+               organization is sequential.
        data division.
        file section.
        FD SALES-FILE
-           RECORD CONTAINS 67.
+           RECORD CONTAINS 79.
        01 CUST-REC.
+           05 CUST-REC-TYPE          PIC X.
+           05 CUST-INVOICE-NO        PIC 9(6).
            05 CUST-NO                PIC X(4).
            05 CUST-NAME              PIC X(25).
            05 CUST-UNT-PRICE         PIC 9999V99.
-           05                        PIC XXXX. 
-           05 CUST-QNTY-RTND         PIC S9999.
+           05                        PIC XXXX.
+           05 CUST-QNTY-SOLD         PIC 9999.
+           05 CUST-QNTY-RTND         PIC 9999.
            05                        PIC X(7).
            05 CUST-TSALE             PIC S9999V99.
-           05 CUST-STAX              PIC S999V99.
+           05 CUST-STAX              PIC S9999V99.
            05 CUST-FSALE             PIC S9999V99.
-            
+       01 INVOICE-HEADER-REC REDEFINES CUST-REC.
+           05 IH-REC-TYPE            PIC X.
+           05 IH-INVOICE-NO          PIC 9(6).
+           05 IH-CUST-NO             PIC X(4).
+           05 IH-CUST-NAME           PIC X(25).
+           05 IH-INVOICE-DATE.
+               10 IH-INV-YEAR        PIC 9999.
+               10 IH-INV-MONTH       PIC 99.
+               10 IH-INV-DAY         PIC 99.
+           05                        PIC X(35).
+       01 TRAILER-REC REDEFINES CUST-REC.
+           05 TR-REC-TYPE            PIC X.
+           05 TR-UNITS-SOLD          PIC S9(5).
+           05 TR-UNITS-RTND          PIC S9(5).
+           05 TR-TOTAL-SALE          PIC S9(7)V99.
+           05 TR-SALES-TAX           PIC S9(6)V99.
+           05 TR-FINAL-SALE          PIC S9(7)V99.
+           05                        PIC X(42).
+
        FD SALES-RPT
-           RECORD CONTAINS 65.
-       01 SALES-REC                  PIC X(65).
-       
-       working-storage section. 
+           RECORD CONTAINS 100.
+       01 SALES-REC                  PIC X(100).
+
+       FD TRANS-FILE
+           RECORD CONTAINS 44.
+       01 TRANS-REC.
+           05 TRANS-CUST-NO          PIC X(4).
+           05 TRANS-CUST-NAME        PIC X(25).
+           05 TRANS-UNT-PRICE        PIC 9999V99.
+           05 TRANS-QNTY-SOLD        PIC 9999.
+           05 TRANS-QNTY-RTND        PIC 9999.
+           05 TRANS-SAME-INVOICE     PIC X.
+
+       FD CUSTOMER-MASTER.
+       01 CUSTOMER-MASTER-REC.
+           05 CM-CUST-NO             PIC X(4).
+           05 CM-CUST-NAME           PIC X(25).
+           05 CM-JURISDICTION        PIC XX.
+
+       FD TAX-RATE-FILE.
+       01 TAX-RATE-REC.
+           05 TX-JURISDICTION        PIC XX.
+           05 TX-RATE                PIC V999.
+
+       FD REJECT-LOG
+           RECORD CONTAINS 18.
+       01 REJECT-REC.
+           05 REJ-CUST-NO            PIC X(4).
+           05 REJ-UNT-PRICE          PIC 9999V99.
+           05 REJ-QNTY-SOLD          PIC 9999.
+           05 REJ-QNTY-RTND          PIC 9999.
+
+       FD RETURNS-REG
+           RECORD CONTAINS 80.
+       01 RETURNS-REC                PIC X(80).
+
+       FD RUN-CONTROL
+           RECORD CONTAINS 64.
+       01 RUN-CONTROL-REC.
+           05 RC-YEAR                PIC 9999.
+           05 RC-MONTH               PIC 99.
+           05 RC-DAY                 PIC 99.
+           05 RC-PGNO                PIC 9(3).
+           05 RC-LINECT              PIC 99.
+           05 RC-TOTAL-SALE          PIC S9(7)V99.
+           05 RC-SALES-TAX           PIC S9(6)V99.
+           05 RC-TOTAL-RETURNS       PIC S9(7)V99.
+           05 RC-FINAL-SALE          PIC S9(7)V99.
+           05 RC-UNITS-SOLD          PIC S9(5).
+           05 RC-UNITS-RTND          PIC S9(5).
+           05 RC-INVOICE-NO          PIC 9(6).
+
+       FD GL-EXTRACT
+           RECORD CONTAINS 43.
+       01 GL-EXTRACT-REC.
+           05 GL-YEAR                PIC 9999.
+           05 GL-MONTH               PIC 99.
+           05 GL-DAY                 PIC 99.
+           05 GL-TOTAL-SALE          PIC S9(7)V99.
+           05 GL-SALES-TAX           PIC S9(6)V99.
+           05 GL-TOTAL-RETURNS       PIC S9(7)V99.
+           05 GL-FINAL-SALE          PIC S9(7)V99.
+
+       working-storage section.
        01 WS-VARS.
            05 WS-TOTAL-SALE          PIC S9999V99.
            05 WS-FINAL-SALE          PIC S9999V99.
-           05 WS-SALES-TAX           PIC S999V99.
+           05 WS-SALES-TAX           PIC S9999V99.
            05 WS-PGNO                PIC 9(3) VALUE 1. 
            05 WS-UNIT-PRICE          PIC S9999V99.
            05 WS-LINECT              PIC 99.
            05 WS-ADD-INPUT           PIC XXX VALUE "NO".
            05 WS-EOU                 PIC XXXX VALUE "YES".
            05 WS-HEADERADV           PIC 9 VALUE 7.
+           05 WS-BATCH-MODE          PIC XXX VALUE "NO".
+           05 WS-TRANS-STATUS        PIC XX.
+           05 WS-TRANS-EOF           PIC XXX VALUE "NO".
+           05 WS-CUSTMAST-STATUS     PIC XX.
+           05 WS-CUST-FOUND          PIC XXX VALUE "NO".
+           05 WS-INVOICE-NO          PIC 9(6) VALUE 0.
+           05 WS-SAME-INVOICE        PIC XXX VALUE "NO".
+           05 WS-RUN-UNITS-SOLD      PIC S9(5) VALUE 0.
+           05 WS-RUN-UNITS-RTND      PIC S9(5) VALUE 0.
+           05 WS-RUN-TOTAL-SALE      PIC S9(7)V99 VALUE 0.
+           05 WS-RUN-SALES-TAX       PIC S9(6)V99 VALUE 0.
+           05 WS-RUN-FINAL-SALE      PIC S9(7)V99 VALUE 0.
+           05 WS-TAXRATE-STATUS      PIC XX.
+           05 WS-TAX-RATE            PIC V999.
+           05 WS-SIZE-ERROR          PIC XXX VALUE "NO".
+           05 WS-NET-QNTY            PIC S9999.
+           05 WS-RETURN-VALUE        PIC S9999V99.
+           05 WS-RUNCTL-STATUS       PIC XX.
+           05 WS-NEW-DAY             PIC XXX VALUE "YES".
+           05 WS-RUN-RETURN-VALUE    PIC S9(7)V99 VALUE 0.
+           05 WS-QNTY-SOLD           PIC 9999.
+           05 WS-QNTY-RTND           PIC 9999.
+           05 WS-QNTY-SOLD-IN        PIC S9999.
+           05 WS-QNTY-RTND-IN        PIC S9999.
+           05 WS-HEADER-PENDING      PIC XXX VALUE "NO".
+           05 WS-DAY-TOTAL-SALE      PIC S9(7)V99 VALUE 0.
+           05 WS-DAY-SALES-TAX       PIC S9(6)V99 VALUE 0.
+           05 WS-DAY-RETURN-VALUE    PIC S9(7)V99 VALUE 0.
+           05 WS-DAY-FINAL-SALE      PIC S9(7)V99 VALUE 0.
+           05 WS-DAY-UNITS-SOLD      PIC S9(5) VALUE 0.
+           05 WS-DAY-UNITS-RTND      PIC S9(5) VALUE 0.
+           05 WS-CURR-INVOICE-CUST   PIC X(4) VALUE SPACES.
+           05 WS-INVOICE-OPEN        PIC XXX VALUE "NO".
        01 WS-FILES.
            05 UT-SYS-SALESFILE       PIC X(67)
               VALUE "J:\COBOL\sales.dat".
            05 UT-SYS-SALESRPT        PIC X(65)
               VALUE "J:\COBOL\sales.doc".
+           05 UT-SYS-TRANSFILE       PIC X(67)
+              VALUE "J:\COBOL\trans.dat".
+           05 UT-SYS-CUSTMAST        PIC X(67)
+              VALUE "J:\COBOL\custmast.dat".
+           05 UT-SYS-TAXRATE         PIC X(67)
+              VALUE "J:\COBOL\taxrate.dat".
+           05 UT-SYS-REJECTLOG       PIC X(67)
+              VALUE "J:\COBOL\reject.log".
+           05 UT-SYS-RETURNSREG      PIC X(67)
+              VALUE "J:\COBOL\returns.dat".
+           05 UT-SYS-RUNCTL          PIC X(67)
+              VALUE "J:\COBOL\runctl.dat".
+           05 UT-SYS-GLEXTRACT       PIC X(67)
+              VALUE "J:\COBOL\glextrct.dat".
        01 WS-CONSTANTS.
            05 WS-FULL-PAGE           PIC 99 VALUE 61.
            05 WS-TAX                 PIC V999 VALUE .065.
@@ -79,30 +236,85 @@
            05                        PIC X VALUE "/".
            05 H-YEAR                 PIC 9999.
            05                        PIC X(12) VALUE SPACES.
-           05                        PIC X(35) 
+           05                        PIC X(35)
                                      VALUE "FINAL PROJECT COMPANY".
            05                        PIC X(5) VALUE "PAGE".
            05 H-PAGENO               PIC ZZ9.
+           05                        PIC X(35) VALUE SPACES.
        01 HEADING2.
-           05                        PIC X(47) 
+           05                        PIC X(47)
                             VALUE "GABRIEL VALENZUELA AND MARK HOLADA".
-       
+
            05                        PIC X(18) VALUE " SALES REPORT".
+           05                        PIC X(35) VALUE SPACES.
        01 HEADING3.
            05                        PIC X(7) VALUE "CUST NO".
-           05                        PIC X(27) VALUE "CUST NAME".
-           05                        PIC X(31) VALUE "RECORD ADDED".
+           05                        PIC X(22) VALUE "CUST NAME".
+           05                        PIC X(10) VALUE "PRICE".
+           05                        PIC X(8) VALUE "SOLD".
+           05                        PIC X(8) VALUE "RTND".
+           05                        PIC X(12) VALUE "TOTAL SALE".
+           05                        PIC X(11) VALUE "SALES TAX".
+           05                        PIC X(12) VALUE "FINAL SALE".
+           05                        PIC X(10) VALUE "ADDED".
        01 HEADING4.
            05                        PIC X(7) VALUE " NO".
-           05                        PIC X(29) VALUE "NAME".
-           05                        PIC X(29) VALUE "(YES/NO)".
+           05                        PIC X(22) VALUE "NAME".
+           05                        PIC X(10) VALUE "EACH".
+           05                        PIC X(8) VALUE "QTY".
+           05                        PIC X(8) VALUE "QTY".
+           05                        PIC X(12) VALUE "AMOUNT".
+           05                        PIC X(11) VALUE "AMOUNT".
+           05                        PIC X(12) VALUE "AMOUNT".
+           05                        PIC X(10) VALUE "(YES/NO)".
        01 HEADINGBLANK               PIC X VALUE SPACE.
        01 DETAIL1.
            05 D-NO                   PIC X(5).
            05                        PIC XX VALUE "  ".
-           05 D-NAME                 PIC X(24).
-           05                        PIC X(6) VALUE SPACES.
+           05 D-NAME                 PIC X(20).
+           05                        PIC XX VALUE SPACES.
+           05 D-PRICE                PIC ZZZ9.99.
+           05                        PIC XXX VALUE SPACES.
+           05 D-SOLD                 PIC ZZZ9-.
+           05                        PIC XXX VALUE SPACES.
+           05 D-RTND                 PIC ZZZ9-.
+           05                        PIC XXX VALUE SPACES.
+           05 D-TSALE                PIC ZZZZ9.99-.
+           05                        PIC XXX VALUE SPACES.
+           05 D-STAX                 PIC ZZZZ9.99-.
+           05                        PIC XXX VALUE SPACES.
+           05 D-FSALE                PIC ZZZZ9.99-.
+           05                        PIC XXX VALUE SPACES.
            05 D-Y-N                  PIC XXX.
+           05                        PIC X(6) VALUE SPACES.
+       01 TRAILERHEAD.
+           05                     PIC X(20) VALUE "DAILY SALES SUMMARY".
+           05                        PIC X(80) VALUE SPACES.
+       01 TRAILER-COUNT-LINE.
+           05 TC-LABEL               PIC X(24).
+           05 TC-VALUE               PIC ZZZZ9-.
+           05                        PIC X(70) VALUE SPACES.
+       01 TRAILER-MONEY-LINE.
+           05 TM-LABEL               PIC X(24).
+           05 TM-VALUE               PIC ZZZZZ9.99-.
+           05                        PIC X(66) VALUE SPACES.
+       01 RTN-HEADING1.
+           05                  PIC X(30) VALUE "DAILY RETURNS REGISTER".
+           05                        PIC X(50) VALUE SPACES.
+       01 RTN-HEADING2.
+           05                        PIC X(7) VALUE "CUST NO".
+           05                        PIC X(10) VALUE "INVOICE".
+           05                        PIC X(8) VALUE "QTY".
+           05                        PIC X(15) VALUE "RTN VALUE".
+           05                        PIC X(40) VALUE SPACES.
+       01 RTN-DETAIL.
+           05 RD-CUST-NO             PIC X(7).
+           05 RD-INVOICE             PIC Z(5)9.
+           05                        PIC XXXX VALUE SPACES.
+           05 RD-QNTY                PIC ZZZ9.
+           05                        PIC XXXX VALUE SPACES.
+           05 RD-VALUE               PIC ZZZZ9.99-.
+           05                        PIC X(46) VALUE SPACES.
        PROCEDURE DIVISION.
       ******************************************************************
       *100-MAIN Perform initial tasks, write our headers on first page
@@ -111,25 +323,235 @@
       ******************************************************************       
        100-MAIN.
            PERFORM 110-INIT THRU 110-EXIT
-           PERFORM 600-WRITE-HEADER THRU 600-EXIT
-           PERFORM 400-ADD-RECORD THRU 400-EXIT
-                UNTIL FUNCTION UPPER-CASE(WS-EOU) = "STOP"
+           IF WS-NEW-DAY = "YES"
+               PERFORM 600-WRITE-HEADER THRU 600-EXIT
+               PERFORM 610-WRITE-RETURNS-HEADER THRU 610-EXIT
+           END-IF
+           PERFORM 120-OPEN-TRANS-FILE THRU 120-EXIT
+           IF WS-BATCH-MODE = "YES"
+               PERFORM 150-BATCH-PROCESS THRU 150-EXIT
+                   UNTIL WS-TRANS-EOF = "YES"
+               CLOSE TRANS-FILE
+           ELSE
+               PERFORM 400-ADD-RECORD THRU 400-EXIT
+                    UNTIL FUNCTION UPPER-CASE(WS-EOU) = "STOP"
+           END-IF
+           PERFORM 895-ACCUMULATE-DAY-TOTALS THRU 895-EXIT
+           PERFORM 900-WRITE-TRAILER THRU 900-EXIT
+           PERFORM 920-WRITE-GL-EXTRACT THRU 920-EXIT
+           PERFORM 910-SAVE-RUN-CONTROL THRU 910-EXIT
            CLOSE SALES-FILE
                  SALES-RPT
+                 CUSTOMER-MASTER
+                 TAX-RATE-FILE
+                 REJECT-LOG
+                 RETURNS-REG
+                 GL-EXTRACT
        STOP RUN.
       ******************************************************************
-      *110-INIT Opens the outputs and gets the current date.
+      *110-INIT Gets the current date, decides whether SALES-FILE and
+      *         SALES-RPT continue today's earlier session or start
+      *         fresh, and opens the outputs accordingly.
       ******************************************************************
        110-INIT.
-            OPEN OUTPUT SALES-FILE
-                        SALES-RPT
             MOVE FUNCTION CURRENT-DATE TO WS-DATE
+            PERFORM 115-CHECK-RUN-CONTROL THRU 115-EXIT
             MOVE WS-MONTH TO H-MONTH
             MOVE WS-DAY TO H-DAY
-            MOVE WS-YEAR TO H-YEAR.
+            MOVE WS-YEAR TO H-YEAR
+            IF WS-NEW-DAY = "YES"
+                MOVE 1 TO WS-PGNO
+                MOVE 0 TO WS-LINECT
+                OPEN OUTPUT SALES-FILE
+                            SALES-RPT
+                            REJECT-LOG
+                            RETURNS-REG
+            ELSE
+                OPEN EXTEND SALES-FILE
+                            SALES-RPT
+                            REJECT-LOG
+                            RETURNS-REG
+            END-IF
+            OPEN OUTPUT GL-EXTRACT
+            OPEN INPUT CUSTOMER-MASTER
+                       TAX-RATE-FILE
+            IF WS-CUSTMAST-STATUS NOT = "00"
+                DISPLAY "ERROR: CUSTOMER-MASTER could not be opened, "
+                        "status " WS-CUSTMAST-STATUS
+                STOP RUN
+            END-IF
+            IF WS-TAXRATE-STATUS NOT = "00"
+                DISPLAY "ERROR: TAX-RATE-FILE could not be opened, "
+                        "status " WS-TAXRATE-STATUS
+                STOP RUN
+            END-IF.
        110-EXIT.
            EXIT.
-   
+      ******************************************************************
+      *115-CHECK-RUN-CONTROL Reads the prior session's run-control
+      *                      record, if any, to see whether today's
+      *                      business date matches the last run so
+      *                      SALES-FILE/SALES-RPT can be appended to
+      *                      instead of started over, carrying forward
+      *                      the page number, line count, and the last
+      *                      invoice number issued so a second same-day
+      *                      run doesn't reissue an invoice number
+      *                      already written to SALES-FILE.
+      ******************************************************************
+       115-CHECK-RUN-CONTROL.
+           MOVE "YES" TO WS-NEW-DAY
+           OPEN INPUT RUN-CONTROL
+           IF WS-RUNCTL-STATUS = "00"
+               READ RUN-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RC-YEAR = WS-YEAR AND RC-MONTH = WS-MONTH
+                          AND RC-DAY = WS-DAY
+                           MOVE "NO" TO WS-NEW-DAY
+                           MOVE RC-PGNO TO WS-PGNO
+                           MOVE RC-LINECT TO WS-LINECT
+                           MOVE RC-TOTAL-SALE TO WS-DAY-TOTAL-SALE
+                           MOVE RC-SALES-TAX TO WS-DAY-SALES-TAX
+                           MOVE RC-TOTAL-RETURNS TO WS-DAY-RETURN-VALUE
+                           MOVE RC-FINAL-SALE TO WS-DAY-FINAL-SALE
+                           MOVE RC-UNITS-SOLD TO WS-DAY-UNITS-SOLD
+                           MOVE RC-UNITS-RTND TO WS-DAY-UNITS-RTND
+                           MOVE RC-INVOICE-NO TO WS-INVOICE-NO
+                       END-IF
+               END-READ
+               CLOSE RUN-CONTROL
+           END-IF.
+       115-EXIT.
+           EXIT.
+      ******************************************************************
+      *895-ACCUMULATE-DAY-TOTALS Folds this run's totals into the
+      *                          business day's cumulative totals so
+      *                          the trailer printed on SALES-RPT and
+      *                          the GL extract both reflect the whole
+      *                          day, not just the run that happens to
+      *                          be closing.
+      ******************************************************************
+       895-ACCUMULATE-DAY-TOTALS.
+           ADD WS-RUN-UNITS-SOLD TO WS-DAY-UNITS-SOLD
+           ADD WS-RUN-UNITS-RTND TO WS-DAY-UNITS-RTND
+           ADD WS-RUN-TOTAL-SALE TO WS-DAY-TOTAL-SALE
+           ADD WS-RUN-SALES-TAX TO WS-DAY-SALES-TAX
+           ADD WS-RUN-RETURN-VALUE TO WS-DAY-RETURN-VALUE
+           ADD WS-RUN-FINAL-SALE TO WS-DAY-FINAL-SALE.
+       895-EXIT.
+           EXIT.
+      ******************************************************************
+      *910-SAVE-RUN-CONTROL Records today's business date, the page
+      *                     number/line count the report ended on, the
+      *                     day's cumulative totals, and the last
+      *                     invoice number issued, so the next run this
+      *                     same day resumes numbering where this run
+      *                     left off and the GL extract stays a
+      *                     whole-day figure instead of being
+      *                     overwritten by just the last run.
+      ******************************************************************
+       910-SAVE-RUN-CONTROL.
+           MOVE WS-YEAR TO RC-YEAR
+           MOVE WS-MONTH TO RC-MONTH
+           MOVE WS-DAY TO RC-DAY
+           MOVE WS-PGNO TO RC-PGNO
+           MOVE WS-LINECT TO RC-LINECT
+           MOVE WS-DAY-TOTAL-SALE TO RC-TOTAL-SALE
+           MOVE WS-DAY-SALES-TAX TO RC-SALES-TAX
+           MOVE WS-DAY-RETURN-VALUE TO RC-TOTAL-RETURNS
+           MOVE WS-DAY-FINAL-SALE TO RC-FINAL-SALE
+           MOVE WS-DAY-UNITS-SOLD TO RC-UNITS-SOLD
+           MOVE WS-DAY-UNITS-RTND TO RC-UNITS-RTND
+           MOVE WS-INVOICE-NO TO RC-INVOICE-NO
+           OPEN OUTPUT RUN-CONTROL
+           WRITE RUN-CONTROL-REC
+           CLOSE RUN-CONTROL.
+       910-EXIT.
+           EXIT.
+      ******************************************************************
+      *920-WRITE-GL-EXTRACT Writes the daily summary record the
+      *                     general ledger import job picks up: today's
+      *                     date, total sales, total tax, total
+      *                     returns, and total final sale for the whole
+      *                     business day, using the day-cumulative
+      *                     totals 895-ACCUMULATE-DAY-TOTALS folded
+      *                     this run's activity into.
+      ******************************************************************
+       920-WRITE-GL-EXTRACT.
+           MOVE WS-YEAR TO GL-YEAR
+           MOVE WS-MONTH TO GL-MONTH
+           MOVE WS-DAY TO GL-DAY
+           MOVE WS-DAY-TOTAL-SALE TO GL-TOTAL-SALE
+           MOVE WS-DAY-SALES-TAX TO GL-SALES-TAX
+           MOVE WS-DAY-RETURN-VALUE TO GL-TOTAL-RETURNS
+           MOVE WS-DAY-FINAL-SALE TO GL-FINAL-SALE
+           WRITE GL-EXTRACT-REC.
+       920-EXIT.
+           EXIT.
+      ******************************************************************
+      *120-OPEN-TRANS-FILE Tries to open a batch transaction file. If
+      *                    one is not present we fall back to the
+      *                    interactive ACCEPT-driven entry mode.
+      ******************************************************************
+       120-OPEN-TRANS-FILE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "00"
+               MOVE "YES" TO WS-BATCH-MODE
+           ELSE
+               MOVE "NO" TO WS-BATCH-MODE
+           END-IF.
+       120-EXIT.
+           EXIT.
+      ******************************************************************
+      *150-BATCH-PROCESS Reads one transaction record from TRANS-FILE
+      *                  and drives the same compute/write paragraphs
+      *                  the interactive path uses, with no ACCEPTs. A
+      *                  new invoice is started whenever the row is not
+      *                  flagged as a continuation or its customer
+      *                  number differs from the invoice currently
+      *                  open, so a bad TRANS-SAME-INVOICE flag can't
+      *                  attach one customer's line item to another
+      *                  customer's invoice.
+      ******************************************************************
+       150-BATCH-PROCESS.
+           READ TRANS-FILE
+               AT END
+                   MOVE "YES" TO WS-TRANS-EOF
+               NOT AT END
+                   MOVE TRANS-CUST-NO TO CUST-NO
+                   PERFORM 220-LOOKUP-CUSTOMER THRU 220-EXIT
+                   IF WS-CUST-FOUND = "NO"
+                       DISPLAY "Customer Number not on file, skipping: "
+                               TRANS-CUST-NO
+                       MOVE TRANS-UNT-PRICE TO WS-UNIT-PRICE
+                       MOVE TRANS-QNTY-SOLD TO WS-QNTY-SOLD
+                       MOVE TRANS-QNTY-RTND TO WS-QNTY-RTND
+                       PERFORM 710-LOG-REJECT THRU 710-EXIT
+                   ELSE
+                       MOVE CM-CUST-NAME TO CUST-NAME
+                       IF TRANS-SAME-INVOICE NOT = "Y"
+                          OR WS-INVOICE-NO = 0
+                          OR TRANS-CUST-NO NOT = WS-CURR-INVOICE-CUST
+                           PERFORM 420-NEW-INVOICE THRU 420-EXIT
+                       END-IF
+                       MOVE TRANS-UNT-PRICE TO WS-UNIT-PRICE
+                       MOVE TRANS-QNTY-SOLD TO WS-QNTY-SOLD
+                       MOVE TRANS-QNTY-RTND TO WS-QNTY-RTND
+                       PERFORM 300-COMPUTE-RECORD THRU 300-EXIT
+                       IF WS-SIZE-ERROR = "YES"
+                           DISPLAY "Transaction rejected: "
+                               TRANS-CUST-NO
+                       ELSE
+                           MOVE "YES" TO WS-ADD-INPUT
+                           PERFORM 500-WRITE-RECORD THRU 500-EXIT
+                           PERFORM 510-WRITE-DNO THRU 510-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       150-EXIT.
+           EXIT.
+
 
       ******************************************************************
       *800-INIT-USER-INPUT Asks the user the customer's number, name, 
@@ -140,59 +562,196 @@
        800-INIT-USER-INPUT.
            DISPLAY "Enter Customer Number"
            ACCEPT CUST-NO
-           DISPLAY "Enter Customer Name"
-           ACCEPT CUST-NAME
+           PERFORM 220-LOOKUP-CUSTOMER THRU 220-EXIT
+           IF WS-CUST-FOUND = "NO"
+               PERFORM 230-REPROMPT-CUSTNO THRU 230-EXIT
+                   UNTIL WS-CUST-FOUND = "YES"
+           END-IF
+           MOVE CM-CUST-NAME TO CUST-NAME
+           PERFORM 420-NEW-INVOICE THRU 420-EXIT
+           PERFORM 810-ITEM-INPUT THRU 810-EXIT.
+
+       800-EXIT.
+           EXIT.
+      ******************************************************************
+      *810-ITEM-INPUT Asks for a unit price and quantity for one line
+      *               item. Shared by a new invoice's first item and
+      *               by additional items added to the same invoice.
+      *               Price and quantities are each accepted into a
+      *               signed field and reprompted until they are not
+      *               negative before being moved to the unsigned
+      *               working fields 300-COMPUTE-RECORD uses.
+      ******************************************************************
+       810-ITEM-INPUT.
            DISPLAY "Enter Unit Price"
            ACCEPT WS-UNIT-PRICE
            IF WS-UNIT-PRICE IS LESS THAN ZERO
               PERFORM 210-REPROMPT-PRICE THRU 210-EXIT
                       UNTIL WS-UNIT-PRICE > 0
            END-IF
-           MOVE WS-UNIT-PRICE TO CUST-UNT-PRICE
-           DISPLAY "Enter Quantity"
-           ACCEPT CUST-QNTY-RTND.
-       
-       800-EXIT.
+           DISPLAY "Enter Quantity Sold"
+           ACCEPT WS-QNTY-SOLD-IN
+           IF WS-QNTY-SOLD-IN IS LESS THAN ZERO
+              PERFORM 211-REPROMPT-QNTY-SOLD THRU 211-EXIT
+                      UNTIL WS-QNTY-SOLD-IN NOT LESS THAN ZERO
+           END-IF
+           MOVE WS-QNTY-SOLD-IN TO WS-QNTY-SOLD
+           DISPLAY "Enter Quantity Returned"
+           ACCEPT WS-QNTY-RTND-IN
+           IF WS-QNTY-RTND-IN IS LESS THAN ZERO
+              PERFORM 212-REPROMPT-QNTY-RTND THRU 212-EXIT
+                      UNTIL WS-QNTY-RTND-IN NOT LESS THAN ZERO
+           END-IF
+           MOVE WS-QNTY-RTND-IN TO WS-QNTY-RTND.
+       810-EXIT.
            EXIT.
       ******************************************************************
-      *210-REPROMPT-PRICE Asks for the unit price until it is a 
+      *210-REPROMPT-PRICE Asks for the unit price until it is a
       *                   positive number
       ******************************************************************
        210-REPROMPT-PRICE.
            DISPLAY "Enter Unit Price"
            ACCEPT WS-UNIT-PRICE.
        210-EXIT.
-           EXIT. 
-      
+           EXIT.
+      ******************************************************************
+      *211-REPROMPT-QNTY-SOLD Asks for the quantity sold again until it
+      *                       is not a negative number.
+      ******************************************************************
+       211-REPROMPT-QNTY-SOLD.
+           DISPLAY "Quantity Sold cannot be negative, re-enter"
+           ACCEPT WS-QNTY-SOLD-IN.
+       211-EXIT.
+           EXIT.
+      ******************************************************************
+      *212-REPROMPT-QNTY-RTND Asks for the quantity returned again
+      *                       until it is not a negative number.
+      ******************************************************************
+       212-REPROMPT-QNTY-RTND.
+           DISPLAY "Quantity Returned cannot be negative, re-enter"
+           ACCEPT WS-QNTY-RTND-IN.
+       212-EXIT.
+           EXIT.
+      ******************************************************************
+      *220-LOOKUP-CUSTOMER Reads CUSTOMER-MASTER by CUST-NO and sets
+      *                    WS-CUST-FOUND accordingly.
+      ******************************************************************
+       220-LOOKUP-CUSTOMER.
+           MOVE CUST-NO TO CM-CUST-NO
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE "NO" TO WS-CUST-FOUND
+               NOT INVALID KEY
+                   MOVE "YES" TO WS-CUST-FOUND
+           END-READ.
+       220-EXIT.
+           EXIT.
+      ******************************************************************
+      *230-REPROMPT-CUSTNO Asks for the customer number again until one
+      *                    that is on CUSTOMER-MASTER is entered.
+      ******************************************************************
+       230-REPROMPT-CUSTNO.
+           DISPLAY "Customer Number not on file, enter Customer Number"
+           ACCEPT CUST-NO
+           PERFORM 220-LOOKUP-CUSTOMER THRU 220-EXIT.
+       230-EXIT.
+           EXIT.
+      ******************************************************************
+      *420-NEW-INVOICE Generates the next invoice number for a
+      *                customer's visit and stamps it on CUST-REC.
+      ******************************************************************
+       420-NEW-INVOICE.
+           ADD 1 TO WS-INVOICE-NO
+           MOVE WS-INVOICE-NO TO CUST-INVOICE-NO
+           MOVE CUST-NO TO WS-CURR-INVOICE-CUST
+           MOVE "YES" TO WS-INVOICE-OPEN
+           MOVE "YES" TO WS-HEADER-PENDING.
+       420-EXIT.
+           EXIT.
+      ******************************************************************
+      *520-WRITE-INVOICE-HEADER Writes one invoice header record to
+      *                         SALES-FILE ahead of its detail lines.
+      ******************************************************************
+       520-WRITE-INVOICE-HEADER.
+           MOVE "H" TO IH-REC-TYPE
+           MOVE WS-INVOICE-NO TO IH-INVOICE-NO
+           MOVE CUST-NO TO IH-CUST-NO
+           MOVE CUST-NAME TO IH-CUST-NAME
+           MOVE WS-DATE TO IH-INVOICE-DATE
+           WRITE INVOICE-HEADER-REC.
+       520-EXIT.
+           EXIT.
+      ******************************************************************
+      *240-LOOKUP-TAX-RATE Reads TAX-RATE-FILE by the customer's
+      *                    jurisdiction. Falls back to WS-TAX when the
+      *                    jurisdiction has no rate on file.
+      ******************************************************************
+       240-LOOKUP-TAX-RATE.
+           MOVE CM-JURISDICTION TO TX-JURISDICTION
+           READ TAX-RATE-FILE
+               INVALID KEY
+                   MOVE WS-TAX TO WS-TAX-RATE
+               NOT INVALID KEY
+                   MOVE TX-RATE TO WS-TAX-RATE
+           END-READ.
+       240-EXIT.
+           EXIT.
+
       ******************************************************************
       *300-COMPUTE-RECORD Computes the total sale, sales tax, and final
-      *                   sale for each customer. If an on size error 
-      *                   it will change the value computed to zero     
+      *                   sale for each customer. If an on size error
+      *                   it will change the value computed to zero
       ******************************************************************
        300-COMPUTE-RECORD.
-           MULTIPLY CUST-UNT-PRICE BY CUST-QNTY-RTND
+           MOVE "NO" TO WS-SIZE-ERROR
+           PERFORM 240-LOOKUP-TAX-RATE THRU 240-EXIT
+           SUBTRACT WS-QNTY-RTND FROM WS-QNTY-SOLD
+               GIVING WS-NET-QNTY
+               ON SIZE ERROR PERFORM 700-ON-SIZE-PROBLEM
+           END-SUBTRACT
+           MULTIPLY WS-UNIT-PRICE BY WS-NET-QNTY
                GIVING WS-TOTAL-SALE
                ON SIZE ERROR PERFORM 700-ON-SIZE-PROBLEM
            END-MULTIPLY
-           MULTIPLY WS-TOTAL-SALE BY WS-TAX
+           MULTIPLY WS-TOTAL-SALE BY WS-TAX-RATE
                GIVING WS-SALES-TAX
                ON SIZE ERROR PERFORM 700-ON-SIZE-PROBLEM
            END-MULTIPLY
            ADD WS-TOTAL-SALE TO WS-SALES-TAX
                GIVING WS-FINAL-SALE
                ON SIZE ERROR PERFORM 700-ON-SIZE-PROBLEM
-           END-ADD.
+           END-ADD
+           MULTIPLY WS-UNIT-PRICE BY WS-QNTY-RTND
+               GIVING WS-RETURN-VALUE
+               ON SIZE ERROR PERFORM 700-ON-SIZE-PROBLEM
+           END-MULTIPLY.
        300-EXIT.
            EXIT.
       ******************************************************************
-      *400-ADD-RECORD Asks for the user's input, computes the data 
+      *400-ADD-RECORD Asks for the user's input, computes the data
       *               entered by the user, asks if the user wants to add
-      *               the record. Asks if the user wants to stop or 
-      *               continue adding records.               
+      *               the record. Asks if the user wants to stop or
+      *               continue adding records. The same-invoice prompt
+      *               is gated on WS-INVOICE-OPEN, which is only set by
+      *               420-NEW-INVOICE, rather than on WS-INVOICE-NO
+      *               (which can be nonzero on a same-day restart from
+      *               RUN-CONTROL before this run has opened any
+      *               invoice of its own).
       ******************************************************************
        400-ADD-RECORD.
-           PERFORM 800-INIT-USER-INPUT THRU 800-EXIT
+           MOVE "NO" TO WS-SAME-INVOICE
+           IF WS-INVOICE-OPEN = "YES"
+               DISPLAY "Add another item to the same invoice? (YES/NO)"
+               ACCEPT WS-SAME-INVOICE
+           END-IF
+           IF FUNCTION UPPER-CASE(WS-SAME-INVOICE) = "YES"
+               PERFORM 810-ITEM-INPUT THRU 810-EXIT
+           ELSE
+               PERFORM 800-INIT-USER-INPUT THRU 800-EXIT
+           END-IF
            PERFORM 300-COMPUTE-RECORD THRU 300-EXIT
+           PERFORM 430-REPROMPT-ITEM THRU 430-EXIT
+               UNTIL WS-SIZE-ERROR = "NO"
            DISPLAY "Are you sure you want to add this record?"
            ACCEPT WS-ADD-INPUT
            IF FUNCTION UPPER-CASE(WS-ADD-INPUT) = "YES"
@@ -236,7 +795,18 @@
                END-IF
            END-IF.
        410-EXIT.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+      *430-REPROMPT-ITEM Re-collects the unit price and quantity for a
+      *                  record that failed 300-COMPUTE-RECORD with an
+      *                  on size error instead of saving the bad record.
+      ******************************************************************
+       430-REPROMPT-ITEM.
+           DISPLAY "Re-enter the unit price and quantity for that item"
+           PERFORM 810-ITEM-INPUT THRU 810-EXIT
+           PERFORM 300-COMPUTE-RECORD THRU 300-EXIT.
+       430-EXIT.
+           EXIT.
       ******************************************************************
       *500-WRITE-RECORD Moves the input data to the ouput data and also
       *                 displays if the record was entered or not. 
@@ -246,7 +816,13 @@
        500-WRITE-RECORD.
            MOVE CUST-NO TO D-NO
            MOVE CUST-NAME TO D-NAME
-           MOVE WS-ADD-INPUT TO D-Y-N 
+           MOVE WS-UNIT-PRICE TO D-PRICE
+           MOVE WS-QNTY-SOLD TO D-SOLD
+           MOVE WS-QNTY-RTND TO D-RTND
+           MOVE WS-TOTAL-SALE TO D-TSALE
+           MOVE WS-SALES-TAX TO D-STAX
+           MOVE WS-FINAL-SALE TO D-FSALE
+           MOVE WS-ADD-INPUT TO D-Y-N
            WRITE SALES-REC FROM DETAIL1
                 AFTER ADVANCING 1 LINE 
            ADD 1 TO WS-LINECT
@@ -262,13 +838,45 @@
       *, total sale, and final sale and wrties the data to the file.
       ******************************************************************
        510-WRITE-DNO.
+           IF WS-HEADER-PENDING = "YES"
+               PERFORM 520-WRITE-INVOICE-HEADER THRU 520-EXIT
+               MOVE "NO" TO WS-HEADER-PENDING
+           END-IF
+           MOVE "D" TO CUST-REC-TYPE
+           MOVE WS-UNIT-PRICE TO CUST-UNT-PRICE
+           MOVE WS-QNTY-SOLD TO CUST-QNTY-SOLD
+           MOVE WS-QNTY-RTND TO CUST-QNTY-RTND
            MOVE WS-TOTAL-SALE TO CUST-TSALE
            MOVE WS-SALES-TAX TO CUST-STAX
            MOVE WS-FINAL-SALE TO CUST-FSALE
-           WRITE CUST-REC.
+           WRITE CUST-REC
+           IF CUST-QNTY-RTND > 0
+               PERFORM 530-WRITE-RETURNS-REG THRU 530-EXIT
+           END-IF
+           ADD CUST-QNTY-SOLD TO WS-RUN-UNITS-SOLD
+           ADD CUST-QNTY-RTND TO WS-RUN-UNITS-RTND
+           ADD WS-TOTAL-SALE TO WS-RUN-TOTAL-SALE
+           ADD WS-SALES-TAX TO WS-RUN-SALES-TAX
+           ADD WS-FINAL-SALE TO WS-RUN-FINAL-SALE.
        510-EXIT.
            exit.
       ******************************************************************
+      *530-WRITE-RETURNS-REG Writes one printed line to RETURNS-REG for
+      *                      any record carrying a nonzero return
+      *                      quantity, showing the customer, invoice,
+      *                      quantity, and dollar value returned.
+      ******************************************************************
+       530-WRITE-RETURNS-REG.
+           MOVE CUST-NO TO RD-CUST-NO
+           MOVE CUST-INVOICE-NO TO RD-INVOICE
+           MOVE CUST-QNTY-RTND TO RD-QNTY
+           MOVE WS-RETURN-VALUE TO RD-VALUE
+           WRITE RETURNS-REC FROM RTN-DETAIL
+                 AFTER ADVANCING 1 LINE
+           ADD WS-RETURN-VALUE TO WS-RUN-RETURN-VALUE.
+       530-EXIT.
+           EXIT.
+      ******************************************************************
       *600-WRITE-HEADER Writes the headers for the report and increases
       *                 page number from where the heading starts.
       ******************************************************************
@@ -290,14 +898,91 @@
        600-EXIT.
            EXIT.
       ******************************************************************
-      *700-ON-SIZE-PROBLEM Moves zero to the value if an on size error 
+      *610-WRITE-RETURNS-HEADER Writes the column headings at the top
+      *                         of RETURNS-REG so it reads as a report
+      *                         instead of a raw data extract.
+      ******************************************************************
+       610-WRITE-RETURNS-HEADER.
+           WRITE RETURNS-REC FROM RTN-HEADING1
+                 AFTER ADVANCING PAGE
+           WRITE RETURNS-REC FROM RTN-HEADING2
+                 AFTER ADVANCING 1 LINE.
+       610-EXIT.
+           EXIT.
+      ******************************************************************
+      *700-ON-SIZE-PROBLEM Moves zero to the value if an on size error
       *                    occurs while computing. Tells the user that
-      *                    the numbers entered were to large. 
+      *                    the numbers entered were too large, and logs
+      *                    the rejected record to REJECT-LOG instead of
+      *                    letting it be written to SALES-FILE. Only
+      *                    the first of 300-COMPUTE-RECORD's several
+      *                    arithmetic statements to overflow logs the
+      *                    reject, so one bad transaction does not
+      *                    write more than one REJECT-REC.
       ******************************************************************
        700-ON-SIZE-PROBLEM.
            MOVE ZERO TO WS-TOTAL-SALE
            MOVE ZERO TO WS-SALES-TAX
            MOVE ZERO TO WS-FINAL-SALE
-           DISPLAY "There was a problem with the size of your numbers,".
+           IF WS-SIZE-ERROR = "NO"
+               DISPLAY
+                   "There was a problem with the size of your numbers,"
+               PERFORM 710-LOG-REJECT THRU 710-EXIT
+           END-IF
+           MOVE "YES" TO WS-SIZE-ERROR.
        700-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      ******************************************************************
+      *710-LOG-REJECT Writes the customer number, unit price, and
+      *               quantity that caused the size error to REJECT-LOG.
+      ******************************************************************
+       710-LOG-REJECT.
+           MOVE CUST-NO TO REJ-CUST-NO
+           MOVE WS-UNIT-PRICE TO REJ-UNT-PRICE
+           MOVE WS-QNTY-SOLD TO REJ-QNTY-SOLD
+           MOVE WS-QNTY-RTND TO REJ-QNTY-RTND
+           WRITE REJECT-REC.
+       710-EXIT.
+           EXIT.
+      ******************************************************************
+      *900-WRITE-TRAILER Writes the business day's cumulative totals
+      *                  (folded in by 895-ACCUMULATE-DAY-TOTALS, which
+      *                  runs just before this) to the bottom of
+      *                  SALES-RPT and as a trailer record at the end
+      *                  of SALES-FILE, so a second same-day session's
+      *                  trailer reflects the whole day instead of just
+      *                  that session's own activity.
+      ******************************************************************
+       900-WRITE-TRAILER.
+           WRITE SALES-REC FROM TRAILERHEAD
+                 AFTER ADVANCING 2 LINES
+           MOVE "TOTAL UNITS SOLD" TO TC-LABEL
+           MOVE WS-DAY-UNITS-SOLD TO TC-VALUE
+           WRITE SALES-REC FROM TRAILER-COUNT-LINE
+                 AFTER ADVANCING 1 LINE
+           MOVE "TOTAL UNITS RETURNED" TO TC-LABEL
+           MOVE WS-DAY-UNITS-RTND TO TC-VALUE
+           WRITE SALES-REC FROM TRAILER-COUNT-LINE
+                 AFTER ADVANCING 1 LINE
+           MOVE "TOTAL SALE" TO TM-LABEL
+           MOVE WS-DAY-TOTAL-SALE TO TM-VALUE
+           WRITE SALES-REC FROM TRAILER-MONEY-LINE
+                 AFTER ADVANCING 1 LINE
+           MOVE "TOTAL SALES TAX" TO TM-LABEL
+           MOVE WS-DAY-SALES-TAX TO TM-VALUE
+           WRITE SALES-REC FROM TRAILER-MONEY-LINE
+                 AFTER ADVANCING 1 LINE
+           MOVE "TOTAL FINAL SALE" TO TM-LABEL
+           MOVE WS-DAY-FINAL-SALE TO TM-VALUE
+           WRITE SALES-REC FROM TRAILER-MONEY-LINE
+                 AFTER ADVANCING 1 LINE
+           ADD 6 TO WS-LINECT
+           MOVE "T" TO TR-REC-TYPE
+           MOVE WS-DAY-UNITS-SOLD TO TR-UNITS-SOLD
+           MOVE WS-DAY-UNITS-RTND TO TR-UNITS-RTND
+           MOVE WS-DAY-TOTAL-SALE TO TR-TOTAL-SALE
+           MOVE WS-DAY-SALES-TAX TO TR-SALES-TAX
+           MOVE WS-DAY-FINAL-SALE TO TR-FINAL-SALE
+           WRITE TRAILER-REC.
+       900-EXIT.
+           EXIT.
